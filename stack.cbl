@@ -1,18 +1,23 @@
        IDENTIFICATION                  DIVISION.
        PROGRAM-ID. STACK.
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           COPY CBLSTKF.
+           COPY CBLSTKG.
+
        DATA                            DIVISION.
-       WORKING-STORAGE                 SECTION.
-       77 CblStackTopIdx   PIC 99 VALUE 1.
-       77 CblStackPrintIdx PIC 99.
-       77 CblStackItem     PIC X(32).
-       77 CblStackProcPtr  USAGE PROCEDURE-POINTER.
+       FILE                            SECTION.
+           COPY CBLSTKD.
+           COPY CBLSTKH.
 
-       01 CblStack.
-           02 CblStackItems OCCURS 100 TIMES.
-               03 CblStackPerformItem PIC X(32).
+       WORKING-STORAGE                 SECTION.
+           COPY CBLSTKW.
 
 
        PROCEDURE                       DIVISION.
+           COPY CBLSTKE.
+
        Main                            SECTION.
            MOVE "Main" TO CblStackItem
            PERFORM PerformBegin
@@ -47,10 +52,12 @@
 
        Perform3                        SECTION.
            MOVE "Perform3" TO CblStackItem
+           MOVE "00CALL483920" TO CblStackContext
            PERFORM PerformBegin
 
            DISPLAY "P3"
 
+           PERFORM PrintStack
            PERFORM PerformEnd
            .
 
@@ -59,25 +66,10 @@
            PERFORM PerformBegin
 
            DISPLAY "P4"
+           CALL "STACKSUB"
 
            PERFORM PrintStack
            PERFORM PerformEnd
            .
 
-       PerformBegin                    SECTION.
-           MOVE CblStackitem TO CblStackItems(CblStackTopIdx)
-           ADD 1 TO CblStackTopIdx
-           .
-
-       PerformEnd                      SECTION.
-           SUBTRACT 1 FROM CblStackTopIdx
-           .
-
-       PrintStack                      SECTION.
-           DISPLAY '---------- BEGIN PERFORM STACK TRACE ---------'
-           PERFORM VARYING CblStackPrintIdx FROM CblStackTopIdx BY -1
-                                            UNTIL CblStackPrintIdx = 0
-               DISPLAY CblStackItems(CblStackPrintIdx)
-           END-PERFORM
-           DISPLAY '---------- END PERFORM STACK TRACE ---------'
-           .
+           COPY CBLSTKP.
