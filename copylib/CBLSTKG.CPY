@@ -0,0 +1,12 @@
+      *****************************************************
+      *  CBLSTKG - POOR MAN'S TRACEBACK - TRACEHIST CONTROL *
+      *  COPY into FILE-CONTROL, alongside CBLSTKF.  Pairs   *
+      *  with CBLSTKH in FILE SECTION.  TRACEHIST accumulates *
+      *  frames across separate runs (always opened EXTEND -   *
+      *  see StackHistOpen in CBLSTKP) so a bad week's worth of  *
+      *  intermittent abends can be reviewed together instead of  *
+      *  one incident at a time.                                   *
+      *****************************************************
+           SELECT TraceHistFile ASSIGN TO "TRACEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CblStackHistFs.
