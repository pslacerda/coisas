@@ -0,0 +1,120 @@
+      *****************************************************
+      *  CBLSTKW - POOR MAN'S TRACEBACK - WORKING STORAGE  *
+      *  Shared stack table and controls.  PrintStack (in   *
+      *  CBLSTKP) writes every dump to the TRACEOUT and      *
+      *  TRACEHIST files, so a program that wants the trace   *
+      *  needs all six members below, COPYd in this order,    *
+      *  one per division (see stack.cbl / stacksub.cbl for    *
+      *  a worked example):                                     *
+      *                                                      *
+      *      ENVIRONMENT DIVISION.                          *
+      *      INPUT-OUTPUT SECTION.                          *
+      *      FILE-CONTROL.                                  *
+      *          COPY CBLSTKF.                              *
+      *          COPY CBLSTKG.                              *
+      *      DATA DIVISION.                                 *
+      *      FILE SECTION.                                  *
+      *          COPY CBLSTKD.                              *
+      *          COPY CBLSTKH.                               *
+      *      WORKING-STORAGE SECTION.                       *
+      *          COPY CBLSTKW.                              *
+      *      PROCEDURE DIVISION.                             *
+      *          COPY CBLSTKE.                                *
+      *          <program's own sections, PERFORMing           *
+      *           PerformBegin / PerformEnd around any           *
+      *           SECTION to get it added to the trace>            *
+      *          COPY CBLSTKP.                                     *
+      *                                                              *
+      *  CBLSTKF/CBLSTKG are the FILE-CONTROL SELECTs for            *
+      *  TRACEOUT/TRACEHIST; CBLSTKD/CBLSTKH are their paired        *
+      *  FDs; CBLSTKE is the USE AFTER STANDARD ERROR declarative    *
+      *  that logs an open/write failure on either file; CBLSTKP     *
+      *  is the PerformBegin/PerformEnd/PrintStack procedure logic.  *
+      *                                                      *
+      *  The stack table and its controls are declared        *
+      *  EXTERNAL so that a driver program and every           *
+      *  subprogram it CALLs - each COPYing this same member -  *
+      *  share one physical stack.  PerformBegin/PerformEnd      *
+      *  used at PROCEDURE DIVISION entry and before GOBACK       *
+      *  in a CALLed subprogram push/pop it exactly like a         *
+      *  PERFORMed SECTION does, so PrintStack shows the whole      *
+      *  chain across load modules, not just within one program.    *
+      *  EXTERNAL items may not carry a VALUE clause, so they     *
+      *  are zero/space/low-value at run-unit start and             *
+      *  PerformBegin runs StackInit once (CblStackTopIdx = 0 is     *
+      *  the sentinel) to set the real starting values the first  *
+      *  time anyone pushes.                                        *
+      *****************************************************
+       77 CblStackTopIdx    PIC 999 EXTERNAL.
+       77 CblStackPrintIdx  PIC 999.
+       77 CblStackDeepestIdx PIC 999.
+      *    CblStackMaxDepth defaults to 100 but a program can MOVE
+      *    a smaller or larger value (1 thru 500) to it before its
+      *    first PERFORM PerformBegin to right-size its own stack.
+      *    Being EXTERNAL, only the first program to push in a run
+      *    actually sets the default - a driver that wants a non-
+      *    default depth must MOVE it in before its own first push.
+       77 CblStackMaxDepth  PIC 999 EXTERNAL.
+       77 CblStackHighWater PIC 999 EXTERNAL.
+       77 CblStackItem     PIC X(32).
+      *    CblStackContext is optional - MOVE a key field, account
+      *    number, or record count to it before PERFORM PerformBegin
+      *    to carry it along with the frame.  It is cleared after
+      *    each push so a caller who does not set it does not leak
+      *    a stale value into the next frame pushed by anyone else.
+       77 CblStackContext  PIC X(20) VALUE SPACES.
+       77 CblStackProcPtr  USAGE PROCEDURE-POINTER.
+       77 CblStackAbendMsg PIC X(100) VALUE SPACES.
+       77 CblStackAbendRC  PIC 999 VALUE 90.
+
+       77 CblStackTraceFs  PIC XX VALUE SPACES.
+      *    CblStackTraceSw/CblStackEnvSw are EXTERNAL so that only the
+      *    very first PrintStack call in the whole run unit - whichever
+      *    program makes it - opens TRACEOUT with OPEN OUTPUT and every
+      *    later call, from any program in the chain, does OPEN EXTEND.
+      *    Without sharing this switch a second program's PrintStack
+      *    would OPEN OUTPUT again and silently truncate the file.
+       77 CblStackTraceSw  PIC X EXTERNAL.
+           88 CblStackTraceUsed VALUE 'Y'.
+       77 CblStackEnvSw    PIC X EXTERNAL.
+           88 CblStackEnvLoaded VALUE 'Y'.
+       77 CblStackJobName  PIC X(08) EXTERNAL.
+       77 CblStackStepName PIC X(08) EXTERNAL.
+       77 CblStackEnvName  PIC X(20).
+      *    CblStackRunId identifies this run unit - loaded/derived once
+      *    (job name plus the wall-clock time the first frame was
+      *    pushed) and carried on every history-file record so runs can
+      *    be told apart in CBLSTKH's accumulating history file.
+       77 CblStackRunIdSw  PIC X EXTERNAL.
+           88 CblStackRunIdSet VALUE 'Y'.
+       77 CblStackRunId    PIC X(16) EXTERNAL.
+      *    CblStackHistFs/CblStackHistDate are pure per-call scratch
+      *    for TRACEHIST I/O - no need to be EXTERNAL.
+       77 CblStackHistFs   PIC XX VALUE SPACES.
+       77 CblStackHistDate PIC X(08) VALUE SPACES.
+
+      *---------------------------------------------------*
+      *  Elapsed-time working fields for PrintStack.  A     *
+      *  HHMMSSHH clock reading is split via REDEFINES and  *
+      *  reduced to total hundredths-of-a-second so two     *
+      *  readings can just be subtracted (does not span a    *
+      *  midnight rollover - good enough for one batch step). *
+      *---------------------------------------------------*
+       01 CblStackTimeRaw       PIC 9(8).
+       01 CblStackTimeParts REDEFINES CblStackTimeRaw.
+           02 CblStackTimeHH    PIC 99.
+           02 CblStackTimeMM    PIC 99.
+           02 CblStackTimeSS    PIC 99.
+           02 CblStackTimeHS    PIC 99.
+       77 CblStackTimeTotal     PIC 9(9).
+       77 CblStackNowTotal      PIC 9(9).
+       77 CblStackFrameTotal    PIC 9(9).
+       77 CblStackElapsedHs     PIC 9(9).
+       77 CblStackDisplayLine   PIC X(100).
+
+       01 CblStack EXTERNAL.
+           02 CblStackItems OCCURS 1 TO 500 TIMES
+                            DEPENDING ON CblStackMaxDepth.
+               03 CblStackPerformItem    PIC X(32).
+               03 CblStackEntryContext   PIC X(20).
+               03 CblStackEntryTime      PIC 9(8).
