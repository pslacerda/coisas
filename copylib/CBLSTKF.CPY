@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CBLSTKF - POOR MAN'S TRACEBACK - FILE CONTROL     *
+      *  COPY into FILE-CONTROL, ahead of the program's     *
+      *  own SELECT clauses.  Pairs with CBLSTKD in FILE    *
+      *  SECTION.                                            *
+      *****************************************************
+           SELECT TraceoutFile ASSIGN TO "TRACEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CblStackTraceFs.
