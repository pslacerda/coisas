@@ -0,0 +1,11 @@
+      *****************************************************
+      *  CBLSTKD - POOR MAN'S TRACEBACK - TRACEOUT RECORD  *
+      *  COPY into FILE SECTION.  Pairs with CBLSTKF in     *
+      *  FILE-CONTROL.                                       *
+      *****************************************************
+       FD  TraceoutFile.
+       01  TraceoutRecord.
+           05 TR-JOB-NAME             PIC X(08).
+           05 TR-STEP-NAME            PIC X(08).
+           05 FILLER                  PIC X(01).
+           05 TR-TEXT                 PIC X(100).
