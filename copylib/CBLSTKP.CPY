@@ -0,0 +1,238 @@
+      *****************************************************
+      *  CBLSTKP - POOR MAN'S TRACEBACK - PROCEDURE LOGIC  *
+      *  COPY into PROCEDURE DIVISION.  Requires the        *
+      *  CBLSTKW copybook to have been COPYd into           *
+      *  WORKING-STORAGE SECTION first.                     *
+      *****************************************************
+       PerformBegin                    SECTION.
+           IF CblStackTopIdx = 0
+               PERFORM StackInit
+           END-IF
+           IF CblStackTopIdx > CblStackMaxDepth
+               PERFORM StackOverflowAbend
+           END-IF
+           MOVE CblStackitem TO CblStackPerformItem(CblStackTopIdx)
+           MOVE CblStackContext TO CblStackEntryContext(CblStackTopIdx)
+           MOVE SPACES TO CblStackContext
+           ACCEPT CblStackEntryTime(CblStackTopIdx) FROM TIME
+           IF CblStackTopIdx > CblStackHighWater
+               MOVE CblStackTopIdx TO CblStackHighWater
+           END-IF
+           ADD 1 TO CblStackTopIdx
+           .
+
+       PerformEnd                      SECTION.
+           IF CblStackTopIdx = 0
+               PERFORM StackInit
+           END-IF
+           IF CblStackTopIdx <= 1
+               MOVE 'STACK TRACE UNDERFLOW - NO MATCHING PerformBegin'
+                   TO CblStackAbendMsg
+               MOVE 91 TO CblStackAbendRC
+               PERFORM StackAbend
+           END-IF
+           SUBTRACT 1 FROM CblStackTopIdx
+           .
+
+      *****************************************************
+      *  StackInit - one-time initialization of the shared   *
+      *  EXTERNAL stack controls, run the first time ANY       *
+      *  program in the run unit pushes a frame.  EXTERNAL      *
+      *  items cannot carry a VALUE clause, so the defaults       *
+      *  that used to live on the WORKING-STORAGE entries live    *
+      *  here instead.  CblStackTopIdx = 0 is the "never pushed"    *
+      *  sentinel; StackInit leaves it at 1, ready for the first  *
+      *  PerformBegin push.                                          *
+      *****************************************************
+       StackInit                       SECTION.
+           IF CblStackMaxDepth = 0
+               MOVE 100 TO CblStackMaxDepth
+           END-IF
+           MOVE 1 TO CblStackTopIdx
+           MOVE 0 TO CblStackHighWater
+           IF CblStackMaxDepth > 500
+               STRING 'STACK TRACE MAXDEPTH ' DELIMITED BY SIZE
+                      CblStackMaxDepth DELIMITED BY SIZE
+                      ' OUT OF RANGE - TABLE ALLOWS 1 THRU 500'
+                          DELIMITED BY SIZE
+                   INTO CblStackAbendMsg
+               MOVE 500 TO CblStackMaxDepth
+               MOVE 92 TO CblStackAbendRC
+               PERFORM StackAbend
+           END-IF
+           .
+
+       StackOverflowAbend              SECTION.
+           STRING 'STACK TRACE OVERFLOW - FRAME ' DELIMITED BY SIZE
+                  CblStackItem DELIMITED BY SPACE
+                  ' PAST MAX DEPTH OF ' DELIMITED BY SIZE
+                  CblStackMaxDepth DELIMITED BY SIZE
+               INTO CblStackAbendMsg
+           MOVE 99 TO CblStackAbendRC
+           PERFORM StackAbend
+           .
+
+      *****************************************************
+      *  StackAbend - shared "die with a trace" paragraph. *
+      *  Any program can MOVE a message to CblStackAbendMsg *
+      *  (and optionally a RETURN-CODE to CblStackAbendRC)  *
+      *  and PERFORM StackAbend to guarantee PrintStack runs *
+      *  before the job goes down, instead of abending cold. *
+      *****************************************************
+       StackAbend                      SECTION.
+           PERFORM PrintStack
+           DISPLAY '*** PROGRAM ABEND *** ' CblStackAbendMsg
+           MOVE CblStackAbendRC TO RETURN-CODE
+           STOP RUN
+           .
+
+       PrintStack                      SECTION.
+           PERFORM StackLoadEnv
+           PERFORM StackLoadRunId
+           PERFORM StackTraceOpen
+           PERFORM StackHistOpen
+           DISPLAY '---------- BEGIN PERFORM STACK TRACE ---------'
+           MOVE SPACES           TO TraceoutRecord
+           MOVE CblStackJobName  TO TR-JOB-NAME
+           MOVE CblStackStepName TO TR-STEP-NAME
+           MOVE '---------- BEGIN PERFORM STACK TRACE ---------'
+               TO TR-TEXT
+           WRITE TraceoutRecord
+           ACCEPT CblStackHistDate FROM DATE YYYYMMDD
+           ACCEPT CblStackTimeRaw FROM TIME
+           PERFORM StackTimeToTotal
+           MOVE CblStackTimeTotal TO CblStackNowTotal
+           SUBTRACT 1 FROM CblStackTopIdx GIVING CblStackPrintIdx
+           MOVE CblStackPrintIdx TO CblStackDeepestIdx
+           PERFORM VARYING CblStackPrintIdx FROM CblStackPrintIdx BY -1
+                                            UNTIL CblStackPrintIdx = 0
+               MOVE CblStackEntryTime(CblStackPrintIdx)
+                   TO CblStackTimeRaw
+               PERFORM StackTimeToTotal
+               MOVE CblStackTimeTotal TO CblStackFrameTotal
+               IF CblStackNowTotal < CblStackFrameTotal
+                   MOVE 0 TO CblStackElapsedHs
+               ELSE
+                   COMPUTE CblStackElapsedHs =
+                       CblStackNowTotal - CblStackFrameTotal
+               END-IF
+               MOVE SPACES TO CblStackDisplayLine
+               STRING CblStackPerformItem(CblStackPrintIdx)
+                      DELIMITED BY SIZE
+                      ' CTX=' DELIMITED BY SIZE
+                      CblStackEntryContext(CblStackPrintIdx)
+                      DELIMITED BY SIZE
+                      ' ELAPSED(HS)=' DELIMITED BY SIZE
+                      CblStackElapsedHs DELIMITED BY SIZE
+                   INTO CblStackDisplayLine
+               DISPLAY CblStackDisplayLine
+               MOVE CblStackDisplayLine TO TR-TEXT
+               WRITE TraceoutRecord
+               MOVE SPACES TO TraceHistRecord
+               MOVE CblStackRunId    TO TH-RUN-ID
+               MOVE CblStackHistDate TO TH-DATE
+               MOVE CblStackJobName  TO TH-JOB-NAME
+               MOVE CblStackStepName TO TH-STEP-NAME
+               MOVE CblStackPrintIdx TO TH-DEPTH
+               MOVE CblStackMaxDepth TO TH-MAXDEPTH
+               IF CblStackPrintIdx = CblStackDeepestIdx
+                   MOVE 'Y' TO TH-TOPMOST
+               ELSE
+                   MOVE 'N' TO TH-TOPMOST
+               END-IF
+               MOVE CblStackPerformItem(CblStackPrintIdx)
+                   TO TH-ITEM-NAME
+               MOVE CblStackDisplayLine TO TH-TEXT
+               WRITE TraceHistRecord
+           END-PERFORM
+           MOVE SPACES TO CblStackDisplayLine
+           STRING 'PEAK DEPTH REACHED: ' DELIMITED BY SIZE
+                  CblStackHighWater DELIMITED BY SIZE
+                  ' OF ' DELIMITED BY SIZE
+                  CblStackMaxDepth DELIMITED BY SIZE
+               INTO CblStackDisplayLine
+           DISPLAY CblStackDisplayLine
+           MOVE CblStackDisplayLine TO TR-TEXT
+           WRITE TraceoutRecord
+           MOVE '---------- END PERFORM STACK TRACE ---------'
+               TO TR-TEXT
+           WRITE TraceoutRecord
+           DISPLAY '---------- END PERFORM STACK TRACE ---------'
+           CLOSE TraceoutFile
+           CLOSE TraceHistFile
+           .
+
+      *****************************************************
+      *  StackTimeToTotal - reduce a HHMMSSHH clock reading  *
+      *  in CblStackTimeRaw to total hundredths-of-a-second   *
+      *  in CblStackTimeTotal, so two readings can be diffed.  *
+      *****************************************************
+       StackTimeToTotal                SECTION.
+           COMPUTE CblStackTimeTotal =
+               ((CblStackTimeHH * 60 + CblStackTimeMM) * 60
+                   + CblStackTimeSS) * 100 + CblStackTimeHS
+           .
+
+      *****************************************************
+      *  StackLoadEnv - pull job/step name once per run,   *
+      *  from the JOB_NAME/STEP_NAME environment variables  *
+      *  the JCL wrapper (or scheduler) sets for the step.   *
+      *****************************************************
+       StackLoadEnv                    SECTION.
+           IF NOT CblStackEnvLoaded
+               MOVE 'JOB_NAME' TO CblStackEnvName
+               ACCEPT CblStackJobName FROM ENVIRONMENT CblStackEnvName
+               MOVE 'STEP_NAME' TO CblStackEnvName
+               ACCEPT CblStackStepName FROM ENVIRONMENT CblStackEnvName
+               SET CblStackEnvLoaded TO TRUE
+           END-IF
+           .
+
+      *****************************************************
+      *  StackTraceOpen - OUTPUT the first time PrintStack  *
+      *  runs in this job step, EXTEND on every call after   *
+      *  that, so multiple dumps in one run all land in the   *
+      *  same TRACEOUT dataset.  CblStackTraceUsed is EXTERNAL, *
+      *  so this holds true across CALLed subprograms as well    *
+      *  as within one program's own repeated dumps.               *
+      *****************************************************
+       StackTraceOpen                  SECTION.
+           IF NOT CblStackTraceUsed
+               OPEN OUTPUT TraceoutFile
+               SET CblStackTraceUsed TO TRUE
+           ELSE
+               OPEN EXTEND TraceoutFile
+           END-IF
+           .
+
+      *****************************************************
+      *  StackLoadRunId - derive a run-id the first time any  *
+      *  program in the run unit dumps the stack: job name plus *
+      *  the wall-clock time of that first dump.  EXTERNAL, so    *
+      *  every frame from every program in the chain, across        *
+      *  however many PrintStack calls happen, is tagged alike.       *
+      *****************************************************
+       StackLoadRunId                  SECTION.
+           IF NOT CblStackRunIdSet
+               ACCEPT CblStackTimeRaw FROM TIME
+               STRING CblStackJobName DELIMITED BY SIZE
+                      CblStackTimeRaw DELIMITED BY SIZE
+                   INTO CblStackRunId
+               SET CblStackRunIdSet TO TRUE
+           END-IF
+           .
+
+      *****************************************************
+      *  StackHistOpen - append to the accumulating TRACEHIST  *
+      *  history file, creating it with OPEN OUTPUT the very     *
+      *  first time any job anywhere writes to it (file-status      *
+      *  35 - file not found - on the OPEN EXTEND attempt),           *
+      *  otherwise always OPEN EXTEND so history from every past   *
+      *  run is preserved.                                            *
+      *****************************************************
+       StackHistOpen                   SECTION.
+           OPEN EXTEND TraceHistFile
+           IF CblStackHistFs = '35'
+               OPEN OUTPUT TraceHistFile
+           END-IF
+           .
