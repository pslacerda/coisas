@@ -0,0 +1,28 @@
+      *****************************************************
+      *  CBLSTKE - POOR MAN'S TRACEBACK - ERROR DECLARATIVE *
+      *  COPY as the very first thing after the PROCEDURE   *
+      *  DIVISION header, ahead of the program's own         *
+      *  sections.  A write/open failure on TRACEOUT is       *
+      *  logged and the run continues - losing the durable    *
+      *  trace file is not itself a reason to abend the job,  *
+      *  but the operator still needs to know it happened.    *
+      *****************************************************
+      *  A second declarative covers TRACEHIST the same way.  *
+      *  Status 35 - file not found - is expected the very     *
+      *  first time any job writes history and is already        *
+      *  handled by StackHistOpen falling back to OPEN OUTPUT,     *
+      *  so it is not worth alarming over; anything else (disk       *
+      *  full, permission denied) still is.                            *
+       DECLARATIVES.
+       CblStackTraceError              SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TraceoutFile.
+           DISPLAY '*** TRACEOUT FILE ERROR - STATUS ' CblStackTraceFs
+           .
+       CblStackHistError                SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TraceHistFile.
+           IF CblStackHistFs NOT = '35'
+               DISPLAY '*** TRACEHIST FILE ERROR - STATUS '
+                   CblStackHistFs
+           END-IF
+           .
+       END DECLARATIVES.
