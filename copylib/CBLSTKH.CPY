@@ -0,0 +1,27 @@
+      *****************************************************
+      *  CBLSTKH - POOR MAN'S TRACEBACK - TRACEHIST RECORD *
+      *  COPY into FILE SECTION.  Pairs with CBLSTKG in     *
+      *  FILE-CONTROL.  One record per frame per PrintStack   *
+      *  call, tagged with a run-id and date so the same        *
+      *  history file can be mined across many runs by the        *
+      *  STACKRPT hot-spot report program.                          *
+      *****************************************************
+       FD  TraceHistFile.
+       01  TraceHistRecord.
+           05 TH-RUN-ID               PIC X(16).
+           05 FILLER                  PIC X(01).
+           05 TH-DATE                 PIC X(08).
+           05 FILLER                  PIC X(01).
+           05 TH-JOB-NAME             PIC X(08).
+           05 FILLER                  PIC X(01).
+           05 TH-STEP-NAME            PIC X(08).
+           05 FILLER                  PIC X(01).
+           05 TH-DEPTH                PIC 999.
+           05 FILLER                  PIC X(01).
+           05 TH-MAXDEPTH             PIC 999.
+           05 FILLER                  PIC X(01).
+           05 TH-TOPMOST              PIC X(01).
+           05 FILLER                  PIC X(01).
+           05 TH-ITEM-NAME            PIC X(32).
+           05 FILLER                  PIC X(01).
+           05 TH-TEXT                 PIC X(100).
