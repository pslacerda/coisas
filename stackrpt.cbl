@@ -0,0 +1,293 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. STACKRPT.
+      *****************************************************
+      *  STACKRPT - stack-trace history hot-spot report.  *
+      *  Reads the accumulating TRACEHIST file that every  *
+      *  program's PrintStack call appends to (see CBLSTKG/ *
+      *  CBLSTKH/CBLSTKP) and summarizes it two ways:        *
+      *  1. which paragraph/section shows up most often as    *
+      *  the topmost (deepest) frame across every recorded     *
+      *  dump, in any run, of any program.                       *
+      *  2. for each job, how many of its recorded dumps          *
+      *  bottomed out near that run's configured max depth -       *
+      *  a candidate for a larger CblStackMaxDepth before it      *
+      *  actually overflows.                                        *
+      *  A fresh TRACEHIST with nothing in it yet simply             *
+      *  produces an empty report.                                    *
+      *****************************************************
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           COPY CBLSTKG.
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+           COPY CBLSTKH.
+
+       WORKING-STORAGE                 SECTION.
+       77 CblStackHistFs   PIC XX VALUE SPACES.
+
+       77 StackRptEofSw    PIC X VALUE 'N'.
+           88 StackRptEof  VALUE 'Y'.
+       77 StackRptParaName PIC X(32).
+       77 StackRptTotalRecs PIC 9(7) VALUE 0.
+
+      *    Percentage of a run's configured max depth at or
+      *    above which a topmost frame counts as "near max
+      *    depth".
+       77 StackRptNearPct  PIC 999 VALUE 90.
+
+      *    Distinct paragraph/section names seen, with a count
+      *    of how many times each was recorded as the topmost
+      *    frame.
+       01 StackRptParaTable.
+           02 StackRptParaEntry OCCURS 200 TIMES
+                                 INDEXED BY StackRptParaIdx.
+               03 StackRptParaKey   PIC X(32).
+               03 StackRptParaCount PIC 9(7).
+       77 StackRptParaTally PIC 999 VALUE 0.
+
+      *    Distinct job names seen, with a count of dumps
+      *    recorded and how many of those bottomed out near
+      *    max depth.
+       01 StackRptJobTable.
+           02 StackRptJobEntry OCCURS 100 TIMES
+                                INDEXED BY StackRptJobIdx.
+               03 StackRptJobKey      PIC X(08).
+               03 StackRptJobDumps    PIC 9(7).
+               03 StackRptJobNearMax  PIC 9(7).
+       77 StackRptJobTally PIC 999 VALUE 0.
+
+       77 StackRptWork1     PIC X(32).
+       77 StackRptWork2     PIC 9(7).
+       77 StackRptWork3     PIC X(08).
+       77 StackRptWork4     PIC 9(7).
+       77 StackRptWork5     PIC 9(7).
+       77 StackRptSortDone  PIC X VALUE 'N'.
+           88 StackRptSorted VALUE 'Y' FALSE 'N'.
+       77 StackRptDisplayLine PIC X(80).
+
+
+       PROCEDURE                       DIVISION.
+       Main                            SECTION.
+           OPEN INPUT TraceHistFile
+           IF CblStackHistFs = '00'
+               PERFORM UNTIL StackRptEof
+                   READ TraceHistFile
+                       AT END
+                           SET StackRptEof TO TRUE
+                       NOT AT END
+                           PERFORM ReadHistRecord
+                   END-READ
+               END-PERFORM
+               CLOSE TraceHistFile
+
+               PERFORM SortParaTable
+               PERFORM SortJobTable
+               PERFORM PrintReport
+           ELSE
+               DISPLAY '*** TRACEHIST NOT FOUND OR NOT READABLE ***'
+               DISPLAY '*** STATUS ' CblStackHistFs
+                       ' - NOTHING TO REPORT'
+           END-IF
+           STOP RUN
+           .
+
+      *****************************************************
+      *  ReadHistRecord - fold one TRACEHIST record into    *
+      *  the running paragraph and job tallies.               *
+      *****************************************************
+       ReadHistRecord                  SECTION.
+           ADD 1 TO StackRptTotalRecs
+           MOVE TH-ITEM-NAME TO StackRptParaName
+
+           IF TH-TOPMOST = 'Y'
+               PERFORM TallyTopmostPara
+               PERFORM TallyJobDump
+           END-IF
+           .
+
+      *****************************************************
+      *  TallyTopmostPara - find-or-add StackRptParaName in  *
+      *  StackRptParaTable and add one to its topmost count.  *
+      *****************************************************
+       TallyTopmostPara                SECTION.
+           SET StackRptParaIdx TO 1
+           SEARCH StackRptParaEntry
+               AT END
+                   IF StackRptParaTally < 200
+                       ADD 1 TO StackRptParaTally
+                       SET StackRptParaIdx TO StackRptParaTally
+                       MOVE StackRptParaName
+                           TO StackRptParaKey(StackRptParaIdx)
+                       MOVE 1 TO StackRptParaCount(StackRptParaIdx)
+                   ELSE
+                       SET StackRptParaIdx TO 0
+                       DISPLAY '*** PARAGRAPH TABLE FULL - '
+                           'SOME DATA NOT COUNTED - ' StackRptParaName
+                   END-IF
+               WHEN StackRptParaKey(StackRptParaIdx) = StackRptParaName
+                   ADD 1 TO StackRptParaCount(StackRptParaIdx)
+           END-SEARCH
+           .
+
+      *****************************************************
+      *  TallyJobDump - find-or-add TH-JOB-NAME in             *
+      *  StackRptJobTable, add one to its dump count, and        *
+      *  add one more to its near-max-depth count when this        *
+      *  dump's topmost depth is at or above StackRptNearPct         *
+      *  percent of the run's configured max depth.                    *
+      *****************************************************
+       TallyJobDump                    SECTION.
+           SET StackRptJobIdx TO 1
+           SEARCH StackRptJobEntry
+               AT END
+                   IF StackRptJobTally < 100
+                       ADD 1 TO StackRptJobTally
+                       SET StackRptJobIdx TO StackRptJobTally
+                       MOVE TH-JOB-NAME
+                           TO StackRptJobKey(StackRptJobIdx)
+                       MOVE 0 TO StackRptJobDumps(StackRptJobIdx)
+                       MOVE 0 TO StackRptJobNearMax(StackRptJobIdx)
+                   ELSE
+                       SET StackRptJobIdx TO 0
+                       DISPLAY '*** JOB TABLE FULL - '
+                           'SOME DATA NOT COUNTED - ' TH-JOB-NAME
+                   END-IF
+               WHEN StackRptJobKey(StackRptJobIdx) = TH-JOB-NAME
+                   CONTINUE
+           END-SEARCH
+
+           IF StackRptJobIdx > 0 AND StackRptJobIdx <= StackRptJobTally
+               ADD 1 TO StackRptJobDumps(StackRptJobIdx)
+               IF TH-MAXDEPTH > 0
+                   IF (TH-DEPTH * 100) >=
+                           (TH-MAXDEPTH * StackRptNearPct)
+                       ADD 1 TO StackRptJobNearMax(StackRptJobIdx)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *****************************************************
+      *  SortParaTable / SortJobTable - simple descending    *
+      *  selection sort by count.  The tables top out at       *
+      *  200 and 100 entries respectively, so an O(n**2)         *
+      *  sort is plenty for a report that runs once after a        *
+      *  batch window.                                              *
+      *****************************************************
+       SortParaTable                   SECTION.
+           MOVE 'N' TO StackRptSortDone
+           PERFORM SortParaPass
+               UNTIL StackRptSorted OR StackRptParaTally < 2
+           .
+
+       SortParaPass                    SECTION.
+           SET StackRptSorted TO TRUE
+           SET StackRptParaIdx TO 1
+           PERFORM SortParaCompare
+               VARYING StackRptParaIdx FROM 1 BY 1
+               UNTIL StackRptParaIdx >= StackRptParaTally
+           .
+
+       SortParaCompare                 SECTION.
+           IF StackRptParaCount(StackRptParaIdx) <
+                   StackRptParaCount(StackRptParaIdx + 1)
+               MOVE StackRptParaKey(StackRptParaIdx)
+                   TO StackRptWork1
+               MOVE StackRptParaCount(StackRptParaIdx)
+                   TO StackRptWork2
+               MOVE StackRptParaKey(StackRptParaIdx + 1)
+                   TO StackRptParaKey(StackRptParaIdx)
+               MOVE StackRptParaCount(StackRptParaIdx + 1)
+                   TO StackRptParaCount(StackRptParaIdx)
+               MOVE StackRptWork1
+                   TO StackRptParaKey(StackRptParaIdx + 1)
+               MOVE StackRptWork2
+                   TO StackRptParaCount(StackRptParaIdx + 1)
+               SET StackRptSorted TO FALSE
+           END-IF
+           .
+
+       SortJobTable                    SECTION.
+           MOVE 'N' TO StackRptSortDone
+           PERFORM SortJobPass
+               UNTIL StackRptSorted OR StackRptJobTally < 2
+           .
+
+       SortJobPass                     SECTION.
+           SET StackRptSorted TO TRUE
+           SET StackRptJobIdx TO 1
+           PERFORM SortJobCompare
+               VARYING StackRptJobIdx FROM 1 BY 1
+               UNTIL StackRptJobIdx >= StackRptJobTally
+           .
+
+       SortJobCompare                  SECTION.
+           IF StackRptJobNearMax(StackRptJobIdx) <
+                   StackRptJobNearMax(StackRptJobIdx + 1)
+               MOVE StackRptJobKey(StackRptJobIdx)
+                   TO StackRptWork3
+               MOVE StackRptJobDumps(StackRptJobIdx)
+                   TO StackRptWork4
+               MOVE StackRptJobNearMax(StackRptJobIdx)
+                   TO StackRptWork5
+               MOVE StackRptJobKey(StackRptJobIdx + 1)
+                   TO StackRptJobKey(StackRptJobIdx)
+               MOVE StackRptJobDumps(StackRptJobIdx + 1)
+                   TO StackRptJobDumps(StackRptJobIdx)
+               MOVE StackRptJobNearMax(StackRptJobIdx + 1)
+                   TO StackRptJobNearMax(StackRptJobIdx)
+               MOVE StackRptWork3
+                   TO StackRptJobKey(StackRptJobIdx + 1)
+               MOVE StackRptWork4
+                   TO StackRptJobDumps(StackRptJobIdx + 1)
+               MOVE StackRptWork5
+                   TO StackRptJobNearMax(StackRptJobIdx + 1)
+               SET StackRptSorted TO FALSE
+           END-IF
+           .
+
+      *****************************************************
+      *  PrintReport - render both tallies, most-frequent    *
+      *  first, to SYSOUT.                                     *
+      *****************************************************
+       PrintReport                     SECTION.
+           DISPLAY '======== STACK TRACE HOT-SPOT REPORT ========'
+           DISPLAY 'HISTORY RECORDS READ: ' StackRptTotalRecs
+           DISPLAY ' '
+           DISPLAY '--- TOPMOST FRAME FREQUENCY (ALL RUNS) ---'
+           SET StackRptParaIdx TO 1
+           PERFORM PrintParaLine
+               VARYING StackRptParaIdx FROM 1 BY 1
+               UNTIL StackRptParaIdx > StackRptParaTally
+           DISPLAY ' '
+           DISPLAY '--- JOBS NEAREST THEIR CONFIGURED MAX DEPTH ---'
+           SET StackRptJobIdx TO 1
+           PERFORM PrintJobLine
+               VARYING StackRptJobIdx FROM 1 BY 1
+               UNTIL StackRptJobIdx > StackRptJobTally
+           DISPLAY '======== END STACK TRACE HOT-SPOT REPORT ========'
+           .
+
+       PrintParaLine                   SECTION.
+           MOVE SPACES TO StackRptDisplayLine
+           STRING StackRptParaKey(StackRptParaIdx) DELIMITED BY SIZE
+                  ' TOPMOST-COUNT=' DELIMITED BY SIZE
+                  StackRptParaCount(StackRptParaIdx)
+                      DELIMITED BY SIZE
+               INTO StackRptDisplayLine
+           DISPLAY StackRptDisplayLine
+           .
+
+       PrintJobLine                    SECTION.
+           MOVE SPACES TO StackRptDisplayLine
+           STRING StackRptJobKey(StackRptJobIdx) DELIMITED BY SIZE
+                  ' DUMPS=' DELIMITED BY SIZE
+                  StackRptJobDumps(StackRptJobIdx) DELIMITED BY SIZE
+                  ' NEAR-MAX-DEPTH=' DELIMITED BY SIZE
+                  StackRptJobNearMax(StackRptJobIdx)
+                      DELIMITED BY SIZE
+               INTO StackRptDisplayLine
+           DISPLAY StackRptDisplayLine
+           .
