@@ -0,0 +1,39 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. STACKSUB.
+      *****************************************************
+      *  STACKSUB - sample CALLed subprogram.  Shows a       *
+      *  subprogram joining the same shared stack as its       *
+      *  caller: it pushes its own frame on PROCEDURE DIVISION   *
+      *  entry and pops it before GOBACK, exactly the way a        *
+      *  PERFORMed SECTION pushes/pops around itself, so            *
+      *  PrintStack shows the full chain across load modules.        *
+      *****************************************************
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           COPY CBLSTKF.
+           COPY CBLSTKG.
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+           COPY CBLSTKD.
+           COPY CBLSTKH.
+
+       WORKING-STORAGE                 SECTION.
+           COPY CBLSTKW.
+
+       PROCEDURE                       DIVISION.
+           COPY CBLSTKE.
+
+       StackSubMain                    SECTION.
+           MOVE "STACKSUB" TO CblStackItem
+           PERFORM PerformBegin
+
+           DISPLAY "IN STACKSUB"
+           PERFORM PrintStack
+
+           PERFORM PerformEnd
+           GOBACK
+           .
+
+           COPY CBLSTKP.
